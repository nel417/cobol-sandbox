@@ -1,31 +1,594 @@
-       >>SOURCE FORMAT FREE
-IDENTIFICATION DIVISION.
-PROGRAM-ID. CBTUT.
-AUTHOR. Nick Landreville.
-DATE-WRITTEN.SEPTEMBER92020
-ENVIRONMENT DIVISION.
-
-DATA DIVISION.
-FILE SECTION.
-WORKING-STORAGE SECTION.
-01 UserName PIC X(30) VALUE "Nick".
-01 Num1 PIC 9 VALUE ZEROS.
-01 Num2 PIC 9 VALUE ZEROS.
-01 Total PIC 9 Value 0.
-01 SSNum.
-       02 SSArea PIC 999.
-       02 SSGroup PIC 99.
-       02 SSSerial Pic 9999.
-01 PIValue CONSTANT as 3.14.
-
-PROCEDURE DIVISION.
-DISPLAY "what is your name " WITH NO ADVANCING
-ACCEPT UserName
-DISPLAY "Hello " UserName
-DISPLAY "Enter 2 numbers "
-ACCEPT Num1
-ACCEPT Num2
-COMPUTE Total = Num1 + Num2
-DISPLAY Num1 " + " Num2 " = " Total
-STOP RUN.
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CBTUT.
+000030 AUTHOR. NICK LANDREVILLE.
+000040 INSTALLATION. PAYROLL SYSTEMS.
+000050 DATE-WRITTEN. SEPTEMBER 9 2020.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* CBTUT
+000090* ADDS TWO AMOUNTS FOR AN OPERATOR AND DISPLAYS THE TOTAL.
+000100*
+000110* MODIFICATION HISTORY
+000120* -----------------------------------------------------------
+000130* 2020-09-09  NJL  INITIAL VERSION - INTERACTIVE TWO-NUMBER ADD.
+000140* 2026-08-09  NJL  REPLACED THE INTERACTIVE NUM1/NUM2 ACCEPTs
+000150*                  WITH A TRANS-IN TRANSACTION FILE SO A WHOLE
+000160*                  BATCH OF CALCULATIONS RUNS IN ONE PASS
+000170*                  INSTEAD OF ONE PAIR PER TERMINAL SESSION.
+000180* 2026-08-09  NJL  SSNUM WAS DEFINED BUT NEVER EDITED - ADDED
+000190*                  1000-VALIDATE-SSN TO REJECT THE KNOWN-BOGUS
+000200*                  SSA AREA/GROUP/SERIAL PATTERNS (AREA 000,
+000210*                  666 OR 900-999; ALL-ZERO GROUP OR SERIAL).
+000220* 2026-08-09  NJL  ADDED AUDIT-LOG OUTPUT - ONE LINE APPENDED
+000230*                  PER TRANSACTION PROCESSED (TIMESTAMP,
+000240*                  OPERATOR, NUM1, NUM2, TOTAL) SO FINANCE CAN
+000250*                  TELL WHO COMPUTED A GIVEN TOTAL AND WHEN.
+000260* 2026-08-09  NJL  ADDED CHECKPOINT/RESTART SUPPORT - EVERY
+000270*                  CBT-CHECKPOINT-INTERVAL RECORDS THE CURRENT
+000280*                  RECORD COUNT IS DROPPED TO RESTART-FILE, AND
+000290*                  A RESTARTED RUN SKIPS TRANS-IN AHEAD TO THAT
+000300*                  POINT INSTEAD OF REPROCESSING THE WHOLE BATCH.
+000310* 2026-08-09  NJL  WIDENED NUM1, NUM2 AND TOTAL FROM SINGLE-DIGIT
+000320*                  PIC 9 TO SIGNED PACKED-DECIMAL AMOUNTS WITH TWO
+000330*                  DECIMAL PLACES, WITH ON SIZE ERROR TRAPPED ON
+000340*                  THE ADD SO AN OVERFLOW IS FLAGGED, NOT SILENTLY
+000350*                  TRUNCATED.
+000360* 2026-08-09  NJL  ADDED PRINT-RPT - A PRINTED SUMMARY REPORT WITH
+000370*                  A HEADER LINE, ONE DETAIL LINE PER CALCULATION,
+000380*                  AND A TRAILER SHOWING THE BATCH COUNT AND GRAND
+000390*                  TOTAL, SO A HARD COPY NO LONGER DEPENDS ON
+000400*                  CATCHING THE DISPLAY OUTPUT AT RUN TIME.
+000410* 2026-08-09  NJL  MOVED THE SSN LAYOUT OUT TO THE SHARED SSNREC
+000420*                  COPYBOOK AND THE EDIT RULES OUT TO THE CALLABLE
+000430*                  SSNVAL SUBPROGRAM SO OTHER PROGRAMS CAN SHARE
+000440*                  THE SAME DEFINITION AND EDIT INSTEAD OF EACH
+000450*                  COPYING THE RULES BY HAND.
+000460* 2026-08-09  NJL  ADDED THE SSNUM-MASTER NAME FILE.  THE OPERATOR
+000470*                  NO LONGER TYPES THEIR OWN NAME - ONCE THE SSN
+000480*                  EDITS CLEAN, CBTUT READS SSNUM-MASTER AND PULLS
+000490*                  THE NAME OF RECORD INSTEAD, SO THE AUDIT LOG
+000500*                  AND REPORT CANNOT BE THROWN OFF BY A MISTYPED
+000510*                  NAME.
+000520* 2026-08-09  NJL  ADDED CONTROL-TOTAL RECONCILIATION.  CBT-GRAND-
+000530*                  TOTAL IS NOW COMPARED AGAINST AN INDEPENDENTLY
+000540*                  SUPPLIED CONTROL-IN FIGURE AT END OF RUN AND
+000550*                  ANY VARIANCE IS FLAGGED LOUDLY RATHER THAN LEFT
+000560*                  FOR SOMEONE TO NOTICE DOWNSTREAM.
+000570* 2026-08-09  NJL  FIXED 2000-PROCESS-BATCH SO AN AMOUNT OVERFLOW
+000580*                  NO LONGER SKIPS THE READ OF THE NEXT TRANS-IN
+000590*                  RECORD - IT WAS LOOPING FOREVER ON THE SAME
+000600*                  OFFENDING RECORD.
+000610* 2026-08-09  NJL  CHECKPOINTING NOW CARRIES CBT-BATCH-COUNT AND
+000620*                  CBT-GRAND-TOTAL ALONGSIDE THE RECORD COUNT.  A
+000630*                  RESTARTED RUN REOPENS PRINT-RPT IN EXTEND MODE
+000640*                  AND SKIPS THE HEADER, SO THE REPORT TRAILER AND
+000650*                  THE CONTROL-TOTAL RECONCILIATION COME OUT RIGHT
+000660*                  ACROSS A RESTART, NOT JUST OVER THE TAIL OF THE
+000670*                  BATCH.
+000680* 2026-08-09  NJL  AN SSN THAT FAILS THE SSA EDIT NOW TERMINATES
+000690*                  THE RUN WITH A NONZERO RETURN CODE INSTEAD OF
+000700*                  JUST DISPLAYING A WARNING AND CONTINUING.
+000710* 2026-08-09  NJL  TRANS-IN, SSNUM-MASTER AND PRINT-RPT ARE NOW
+000720*                  STATUS-CHECKED RIGHT AFTER OPEN, THE SAME AS
+000730*                  RESTART-FILE AND AUDIT-LOG, SO A MISSING OR
+000740*                  MISALLOCATED DATASET ABENDS WITH A CLEAR
+000750*                  MESSAGE INSTEAD OF FAILING ON THE FIRST READ.
+000760* 2026-08-09  NJL  CONTROL-IN IS NOW OPENED AND READ UP FRONT IN
+000770*                  0000-MAINLINE, ALONGSIDE THE OTHER FILE CHECKS,
+000780*                  INSTEAD OF AT THE END OF THE RUN - THE CONTROL
+000790*                  FIGURE IS NOW AVAILABLE FROM THE START OF THE
+000800*                  BATCH, AS INTENDED, NOT JUST AT RECONCILIATION
+000810*                  TIME.  A REAL OUT-OF-BALANCE CONDITION NOW SETS
+000820*                  RETURN-CODE 16 INSTEAD OF ONLY DISPLAYING A
+000830*                  WARNING.  AN SSN THAT VALIDATES BUT IS NOT ON
+000840*                  SSNUM-MASTER NOW TERMINATES THE RUN INSTEAD OF
+000850*                  SUBSTITUTING A FABRICATED NAME.  THE GRAND
+000860*                  TOTAL ACCUMULATION IS NOW SIZE-ERROR TRAPPED
+000870*                  THE SAME AS THE PER-TRANSACTION TOTAL.  THE
+000880*                  RESTART CHECKPOINT IS NOW CLEARED ON A NORMAL,
+000890*                  SUCCESSFUL COMPLETION SO A FINISHED RUN IS
+000900*                  NEVER MISTAKEN FOR AN INTERRUPTED ONE BY THE
+000910*                  NEXT INVOCATION.
+000920 ENVIRONMENT DIVISION.
+000930 INPUT-OUTPUT SECTION.
+000940 FILE-CONTROL.
+000950     SELECT TRANS-IN
+000960         ASSIGN TO TRANSIN
+000970         ORGANIZATION IS SEQUENTIAL
+000980         FILE STATUS IS CBT-TRANS-STATUS.
+000990     SELECT RESTART-FILE
+001000         ASSIGN TO RESTARTF
+001010         ORGANIZATION IS SEQUENTIAL
+001020         FILE STATUS IS CBT-RESTART-STATUS.
+001030     SELECT AUDIT-LOG
+001040         ASSIGN TO AUDITLOG
+001050         ORGANIZATION IS SEQUENTIAL
+001060         FILE STATUS IS CBT-AUDIT-STATUS.
+001070     SELECT PRINT-RPT
+001080         ASSIGN TO PRINTRPT
+001090         ORGANIZATION IS SEQUENTIAL
+001100         FILE STATUS IS CBT-PRINT-STATUS.
+001110     SELECT SSNUM-MASTER
+001120         ASSIGN TO SSNMSTR
+001130         ORGANIZATION IS INDEXED
+001140         ACCESS MODE IS RANDOM
+001150         RECORD KEY IS MST-SSNUM
+001160         FILE STATUS IS CBT-MASTER-STATUS.
+001170     SELECT CONTROL-IN
+001180         ASSIGN TO CTLIN
+001190         ORGANIZATION IS SEQUENTIAL
+001200         FILE STATUS IS CBT-CONTROL-STATUS.
+001210 DATA DIVISION.
+001220 FILE SECTION.
+001230*****************************************************************
+001240* TRANS-IN - ONE RECORD PER TWO-AMOUNT CALCULATION TO RUN.
+001250*****************************************************************
+001260 FD  TRANS-IN
+001270     RECORDING MODE IS F.
+001280 01  TRANS-IN-RECORD.
+001290     05  TI-BATCH-ID              PIC X(06).
+001300     05  TI-NUM1                  PIC S9(5)V99 COMP-3.
+001310     05  TI-NUM2                  PIC S9(5)V99 COMP-3.
+001320*****************************************************************
+001330* RESTART-FILE - HOLDS THE CHECKPOINT COUNT FROM THE LAST RUN.
+001340*****************************************************************
+001350 FD  RESTART-FILE
+001360     RECORDING MODE IS F.
+001370 01  RESTART-RECORD.
+001380     05  RST-CHECKPOINT-COUNT     PIC 9(7) COMP.
+001390     05  RST-BATCH-COUNT          PIC 9(7) COMP.
+001400     05  RST-GRAND-TOTAL          PIC S9(7)V99 COMP-3.
+001410     05  FILLER                   PIC X(11).
+001420*****************************************************************
+001430* AUDIT-LOG - ONE LINE APPENDED PER TRANSACTION PROCESSED.
+001440*****************************************************************
+001450 FD  AUDIT-LOG
+001460     RECORDING MODE IS F.
+001470 01  AUDIT-LOG-RECORD.
+001480     05  AUD-DATE                 PIC X(10).
+001490     05  FILLER                   PIC X(01) VALUE SPACE.
+001500     05  AUD-TIME                 PIC X(08).
+001510     05  FILLER                   PIC X(01) VALUE SPACE.
+001520     05  AUD-OPERATOR             PIC X(30).
+001530     05  FILLER                   PIC X(01) VALUE SPACE.
+001540     05  AUD-NUM1                 PIC -(5)9.99.
+001550     05  FILLER                   PIC X(01) VALUE SPACE.
+001560     05  AUD-NUM2                 PIC -(5)9.99.
+001570     05  FILLER                   PIC X(01) VALUE SPACE.
+001580     05  AUD-TOTAL                PIC -(5)9.99.
+001590*****************************************************************
+001600* PRINT-RPT - ONE HEADER, ONE DETAIL LINE PER CALCULATION, AND
+001610* ONE TRAILER PER RUN.
+001620*****************************************************************
+001630 FD  PRINT-RPT
+001640     RECORDING MODE IS F.
+001650 01  RPT-HEADER-LINE.
+001660     05  FILLER                   PIC X(15)
+001670                                   VALUE "CBTUT RUN FOR  ".
+001680     05  RPT-HDR-OPERATOR         PIC X(30).
+001690     05  FILLER                   PIC X(11)
+001700                                   VALUE "  RUN DATE ".
+001710     05  RPT-HDR-DATE             PIC X(10).
+001720     05  FILLER                   PIC X(66) VALUE SPACES.
+001730 01  RPT-DETAIL-LINE.
+001740     05  RPT-DET-BATCH-ID         PIC X(06).
+001750     05  FILLER                   PIC X(02) VALUE SPACES.
+001760     05  RPT-DET-NUM1             PIC -(5)9.99.
+001770     05  FILLER                   PIC X(02) VALUE SPACES.
+001780     05  RPT-DET-NUM2             PIC -(5)9.99.
+001790     05  FILLER                   PIC X(02) VALUE SPACES.
+001800     05  RPT-DET-TOTAL            PIC -(5)9.99.
+001810     05  FILLER                   PIC X(93) VALUE SPACES.
+001820 01  RPT-TRAILER-LINE.
+001830     05  FILLER                   PIC X(15)
+001840                                   VALUE "BATCH COUNT    ".
+001850     05  RPT-TRL-COUNT            PIC ZZZ,ZZ9.
+001860     05  FILLER                   PIC X(05) VALUE SPACES.
+001870     05  FILLER                   PIC X(13)
+001880                                   VALUE "GRAND TOTAL  ".
+001890     05  RPT-TRL-TOTAL            PIC -(7)9.99.
+001900     05  FILLER                   PIC X(81) VALUE SPACES.
+001910*****************************************************************
+001920* SSNUM-MASTER - ONE RECORD PER EMPLOYEE, KEYED BY SSN, SO CBTUT
+001930* DOES NOT HAVE TO TRUST A TYPED NAME.
+001940*****************************************************************
+001950 FD  SSNUM-MASTER
+001960     RECORDING MODE IS F.
+001970 01  SSNUM-MASTER-RECORD.
+001980     COPY SSNREC REPLACING ==SSNUM== BY ==MST-SSNUM==.
+001990     05  MST-EMPLOYEE-NAME        PIC X(30).
+002000*****************************************************************
+002010* CONTROL-IN - ONE RECORD CARRYING THE INDEPENDENTLY SUPPLIED
+002020* CONTROL TOTAL THE BATCH IS EXPECTED TO PRODUCE.
+002030*****************************************************************
+002040 FD  CONTROL-IN
+002050     RECORDING MODE IS F.
+002060 01  CONTROL-IN-RECORD.
+002070     05  CTL-EXPECTED-TOTAL       PIC S9(7)V99 COMP-3.
+002080     05  FILLER                   PIC X(20).
+002090*
+002100 WORKING-STORAGE SECTION.
+002110 01  UserName                     PIC X(30) VALUE SPACES.
+002120 01  Num1                         PIC S9(5)V99 COMP-3 VALUE ZERO.
+002130 01  Num2                         PIC S9(5)V99 COMP-3 VALUE ZERO.
+002140 01  Total                        PIC S9(5)V99 COMP-3 VALUE ZERO.
+002150 01  SSN-AREA.
+002160     COPY SSNREC.
+002170 01  PIValue CONSTANT AS 3.14.
+002180 77  CBT-EOF-SWITCH               PIC X(01) VALUE "N".
+002190     88  CBT-END-OF-TRANS-FILE              VALUE "Y".
+002200 77  CBT-SIZE-ERROR-SWITCH        PIC X(01) VALUE "N".
+002210     88  CBT-TOTAL-OVERFLOWED               VALUE "Y".
+002220 77  CBT-CHECKPOINT-INTERVAL      PIC 9(7) COMP VALUE 1000.
+002230 77  CBT-RECORD-COUNT             PIC 9(7) COMP VALUE ZERO.
+002240 77  CBT-CKPT-REMAINDER           PIC 9(7) COMP VALUE ZERO.
+002250 77  CBT-CKPT-QUOTIENT            PIC 9(7) COMP VALUE ZERO.
+002260 77  CBT-SKIP-COUNT               PIC 9(7) COMP VALUE ZERO.
+002270 77  CBT-BATCH-COUNT              PIC 9(7) COMP VALUE ZERO.
+002280 77  CBT-GRAND-TOTAL              PIC S9(7)V99 COMP-3 VALUE ZERO.
+002290 77  CBT-RESTART-SWITCH           PIC X(01) VALUE "N".
+002300     88  CBT-IS-RESTARTED                   VALUE "Y".
+002310 77  CBT-TRANS-STATUS             PIC XX VALUE SPACES.
+002320     88  CBT-TRANS-NOT-FOUND                VALUE "35".
+002330 77  CBT-RESTART-STATUS           PIC XX VALUE SPACES.
+002340     88  CBT-RESTART-NOT-FOUND              VALUE "35".
+002350 77  CBT-AUDIT-STATUS             PIC XX VALUE SPACES.
+002360     88  CBT-AUDIT-NOT-FOUND                VALUE "35".
+002370 77  CBT-PRINT-STATUS             PIC XX VALUE SPACES.
+002380     88  CBT-PRINT-NOT-FOUND                VALUE "35".
+002390 77  CBT-MASTER-STATUS            PIC XX VALUE SPACES.
+002400     88  CBT-MASTER-NOT-FOUND               VALUE "35".
+002410 77  CBT-CONTROL-STATUS           PIC XX VALUE SPACES.
+002420     88  CBT-CONTROL-NOT-FOUND              VALUE "35".
+002430 77  CBT-CONTROL-SWITCH           PIC X(01) VALUE "N".
+002440     88  CBT-CONTROL-AVAILABLE              VALUE "Y".
+002450 77  CBT-EXPECTED-TOTAL           PIC S9(7)V99 COMP-3 VALUE ZERO.
+002460 77  CBT-VARIANCE                 PIC S9(7)V99 COMP-3 VALUE ZERO.
+002470 77  CBT-SSN-VALID-FLAG           PIC X(01) VALUE "Y".
+002480     88  CBT-SSN-IS-VALID                   VALUE "Y".
+002490     88  CBT-SSN-IS-INVALID                 VALUE "N".
+002500 01  CBT-CURRENT-DATE.
+002510     05  CBT-CD-YYYY               PIC 9(4).
+002520     05  CBT-CD-MM                 PIC 9(2).
+002530     05  CBT-CD-DD                 PIC 9(2).
+002540 01  CBT-CURRENT-TIME.
+002550     05  CBT-CT-HH                 PIC 9(2).
+002560     05  CBT-CT-MN                 PIC 9(2).
+002570     05  CBT-CT-SS                 PIC 9(2).
+002580     05  CBT-CT-HS                 PIC 9(2).
+002590 01  CBT-DATE-DISPLAY.
+002600     05  CBT-DSP-YYYY               PIC 9(4).
+002610     05  FILLER                     PIC X(1) VALUE "-".
+002620     05  CBT-DSP-MM                 PIC 9(2).
+002630     05  FILLER                     PIC X(1) VALUE "-".
+002640     05  CBT-DSP-DD                 PIC 9(2).
+002650 01  CBT-TIME-DISPLAY.
+002660     05  CBT-DSP-HH                 PIC 9(2).
+002670     05  FILLER                     PIC X(1) VALUE ":".
+002680     05  CBT-DSP-MN                 PIC 9(2).
+002690     05  FILLER                     PIC X(1) VALUE ":".
+002700     05  CBT-DSP-SS                 PIC 9(2).
+002710*
+002720 PROCEDURE DIVISION.
+002730*****************************************************************
+002740* 0000-MAINLINE
+002750*****************************************************************
+002760 0000-MAINLINE.
+002770     PERFORM 1000-VALIDATE-SSN THRU 1000-EXIT
+002780     OPEN INPUT SSNUM-MASTER
+002790     IF CBT-MASTER-NOT-FOUND
+002800         DISPLAY "CBTUT - SSNUM-MASTER DATASET NOT FOUND, RUN "
+002810             "TERMINATED"
+002820         MOVE 16 TO RETURN-CODE
+002830         STOP RUN
+002840     END-IF
+002850     PERFORM 1100-LOOKUP-MASTER THRU 1100-EXIT
+002860     CLOSE SSNUM-MASTER
+002870     DISPLAY "Hello " UserName
+002880     OPEN INPUT TRANS-IN
+002890     IF CBT-TRANS-NOT-FOUND
+002900         DISPLAY "CBTUT - TRANS-IN DATASET NOT FOUND, RUN "
+002910             "TERMINATED"
+002920         MOVE 16 TO RETURN-CODE
+002930         STOP RUN
+002940     END-IF
+002950     PERFORM 1150-READ-CONTROL-TOTAL THRU 1150-EXIT
+002960     OPEN EXTEND AUDIT-LOG
+002970     IF CBT-AUDIT-NOT-FOUND
+002980         OPEN OUTPUT AUDIT-LOG
+002990     END-IF
+003000     PERFORM 1200-CHECK-RESTART THRU 1200-EXIT
+003010     IF CBT-IS-RESTARTED
+003020         OPEN EXTEND PRINT-RPT
+003030     ELSE
+003040         OPEN OUTPUT PRINT-RPT
+003050     END-IF
+003060     IF CBT-PRINT-NOT-FOUND
+003070         DISPLAY "CBTUT - PRINT-RPT DATASET NOT FOUND, RUN "
+003080             "TERMINATED"
+003090         MOVE 16 TO RETURN-CODE
+003100         STOP RUN
+003110     END-IF
+003120     IF NOT CBT-IS-RESTARTED
+003130         PERFORM 1300-WRITE-REPORT-HEADER THRU 1300-EXIT
+003140     END-IF
+003150     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT
+003160     PERFORM 2000-PROCESS-BATCH THRU 2000-EXIT
+003170         UNTIL CBT-END-OF-TRANS-FILE
+003180     PERFORM 8100-WRITE-REPORT-TRAILER THRU 8100-EXIT
+003190     PERFORM 8200-RECONCILE-CONTROL-TOTAL THRU 8200-EXIT
+003200     PERFORM 8300-CLEAR-CHECKPOINT THRU 8300-EXIT
+003210     CLOSE TRANS-IN
+003220     CLOSE AUDIT-LOG
+003230     CLOSE PRINT-RPT
+003240     STOP RUN.
+003250*
+003260*****************************************************************
+003270* 1000-VALIDATE-SSN - ACCEPT THE OPERATOR'S SSN AND CALL THE
+003280* SHARED SSNVAL EDIT ROUTINE TO CHECK IT AGAINST THE SSA ISSUED-
+003290* RANGE RULES.
+003300*****************************************************************
+003310 1000-VALIDATE-SSN.
+003320     DISPLAY "Enter your Social Security Number "
+003330     ACCEPT SSNUM
+003340     CALL "SSNVAL" USING SSN-AREA CBT-SSN-VALID-FLAG
+003350     IF CBT-SSN-IS-INVALID
+003360         DISPLAY "CBTUT - THAT SSN IS NOT A VALID SSA-ISSUED "
+003370             "NUMBER"
+003380         DISPLAY "CBTUT - RUN TERMINATED, SSN FAILED EDIT"
+003390         MOVE 16 TO RETURN-CODE
+003400         STOP RUN
+003410     END-IF.
+003420 1000-EXIT.
+003430     EXIT.
+003440*
+003450*****************************************************************
+003460* 1100-LOOKUP-MASTER - READ SSNUM-MASTER BY THE VALIDATED SSN AND
+003470* PULL THE NAME OF RECORD INSTEAD OF TRUSTING A TYPED NAME.
+003480*****************************************************************
+003490 1100-LOOKUP-MASTER.
+003500     MOVE SSNUM TO MST-SSNUM
+003510     MOVE SPACES TO UserName
+003520     READ SSNUM-MASTER
+003530         INVALID KEY
+003540             DISPLAY "CBTUT - SSN NOT FOUND ON SSNUM-MASTER, RUN "
+003550                 "TERMINATED"
+003560             MOVE 16 TO RETURN-CODE
+003570             STOP RUN
+003580         NOT INVALID KEY
+003590             MOVE MST-EMPLOYEE-NAME TO UserName
+003600     END-READ.
+003610 1100-EXIT.
+003620     EXIT.
+003630*
+003640*****************************************************************
+003650* 1150-READ-CONTROL-TOTAL - READ THE INDEPENDENTLY SUPPLIED
+003660* CONTROL FIGURE UP FRONT, THE SAME AS THE OTHER FILES ARE
+003670* CHECKED, SO IT IS AVAILABLE FOR THE WHOLE RUN, NOT JUST AT THE
+003680* END.
+003690*****************************************************************
+003700 1150-READ-CONTROL-TOTAL.
+003710     OPEN INPUT CONTROL-IN
+003720     IF CBT-CONTROL-NOT-FOUND
+003730         DISPLAY "CBTUT - NO CONTROL-IN DATASET, TOTAL NOT "
+003740             "RECONCILED"
+003750         GO TO 1150-EXIT
+003760     END-IF
+003770     READ CONTROL-IN
+003780         AT END
+003790             DISPLAY "CBTUT - CONTROL-IN IS EMPTY, TOTAL NOT "
+003800                 "RECONCILED"
+003810             CLOSE CONTROL-IN
+003820             GO TO 1150-EXIT
+003830     END-READ
+003840     MOVE CTL-EXPECTED-TOTAL TO CBT-EXPECTED-TOTAL
+003850     SET CBT-CONTROL-AVAILABLE TO TRUE
+003860     CLOSE CONTROL-IN.
+003870 1150-EXIT.
+003880     EXIT.
+003890*
+003900*****************************************************************
+003910* 1200-CHECK-RESTART - IF A CHECKPOINT EXISTS FROM A PRIOR RUN
+003920* THAT DIED MID-BATCH, SKIP TRANS-IN AHEAD TO THAT POINT.
+003930*****************************************************************
+003940 1200-CHECK-RESTART.
+003950     OPEN INPUT RESTART-FILE
+003960     IF CBT-RESTART-NOT-FOUND
+003970         MOVE ZERO TO CBT-SKIP-COUNT
+003980         GO TO 1200-EXIT
+003990     END-IF
+004000     READ RESTART-FILE
+004010         AT END
+004020             MOVE ZERO TO CBT-SKIP-COUNT
+004030         NOT AT END
+004040             MOVE RST-CHECKPOINT-COUNT TO CBT-SKIP-COUNT
+004050             MOVE RST-BATCH-COUNT TO CBT-BATCH-COUNT
+004060             MOVE RST-GRAND-TOTAL TO CBT-GRAND-TOTAL
+004070     END-READ
+004080     CLOSE RESTART-FILE
+004090     IF CBT-SKIP-COUNT > ZERO
+004100         SET CBT-IS-RESTARTED TO TRUE
+004110         DISPLAY "CBTUT - RESUMING AFTER CHECKPOINT "
+004120             CBT-SKIP-COUNT
+004130         PERFORM 1210-SKIP-TRANSACTION THRU 1210-EXIT
+004140             CBT-SKIP-COUNT TIMES
+004150     END-IF.
+004160 1200-EXIT.
+004170     EXIT.
+004180*
+004190 1210-SKIP-TRANSACTION.
+004200     READ TRANS-IN
+004210         AT END
+004220             SET CBT-END-OF-TRANS-FILE TO TRUE
+004230     END-READ
+004240     IF NOT CBT-END-OF-TRANS-FILE
+004250         ADD 1 TO CBT-RECORD-COUNT
+004260     END-IF.
+004270 1210-EXIT.
+004280     EXIT.
+004290*
+004300*****************************************************************
+004310* 1300-WRITE-REPORT-HEADER - ONE HEADER LINE SHOWING WHO RAN THE
+004320* BATCH AND WHEN.
+004330*****************************************************************
+004340 1300-WRITE-REPORT-HEADER.
+004350     ACCEPT CBT-CURRENT-DATE FROM DATE YYYYMMDD
+004360     MOVE CBT-CD-YYYY TO CBT-DSP-YYYY
+004370     MOVE CBT-CD-MM TO CBT-DSP-MM
+004380     MOVE CBT-CD-DD TO CBT-DSP-DD
+004390     MOVE UserName TO RPT-HDR-OPERATOR
+004400     MOVE CBT-DATE-DISPLAY TO RPT-HDR-DATE
+004410     WRITE RPT-HEADER-LINE.
+004420 1300-EXIT.
+004430     EXIT.
+004440*
+004450*****************************************************************
+004460* 2000-PROCESS-BATCH - ONE ITERATION PER TRANSACTION IN TRANS-IN.
+004470*****************************************************************
+004480 2000-PROCESS-BATCH.
+004490     ADD 1 TO CBT-RECORD-COUNT
+004500     MOVE TI-NUM1 TO Num1
+004510     MOVE TI-NUM2 TO Num2
+004520     MOVE "N" TO CBT-SIZE-ERROR-SWITCH
+004530     COMPUTE Total = Num1 + Num2
+004540         ON SIZE ERROR
+004550             SET CBT-TOTAL-OVERFLOWED TO TRUE
+004560             DISPLAY "CBTUT - AMOUNT OVERFLOW ON BATCH "
+004570                 TI-BATCH-ID
+004580     END-COMPUTE
+004590     IF NOT CBT-TOTAL-OVERFLOWED
+004600         DISPLAY Num1 " + " Num2 " = " Total
+004610         ADD 1 TO CBT-BATCH-COUNT
+004620         ADD Total TO CBT-GRAND-TOTAL
+004630             ON SIZE ERROR
+004640                 DISPLAY "CBTUT - GRAND TOTAL OVERFLOW ON BATCH "
+004650                     TI-BATCH-ID
+004660                 DISPLAY "CBTUT - RUN TERMINATED, GRAND TOTAL "
+004670                     "CANNOT BE TRUSTED"
+004680                 MOVE 16 TO RETURN-CODE
+004690                 STOP RUN
+004700         END-ADD
+004710         PERFORM 2500-WRITE-AUDIT-RECORD THRU 2500-EXIT
+004720         PERFORM 2600-WRITE-DETAIL-LINE THRU 2600-EXIT
+004730     END-IF
+004740     PERFORM 2700-CHECKPOINT THRU 2700-EXIT
+004750     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+004760 2000-EXIT.
+004770     EXIT.
+004780*
+004790*****************************************************************
+004800* 2100-READ-TRANSACTION
+004810*****************************************************************
+004820 2100-READ-TRANSACTION.
+004830     READ TRANS-IN
+004840         AT END
+004850             SET CBT-END-OF-TRANS-FILE TO TRUE
+004860     END-READ.
+004870 2100-EXIT.
+004880     EXIT.
+004890*
+004900*****************************************************************
+004910* 2500-WRITE-AUDIT-RECORD - ONE LINE PER TRANSACTION SO FINANCE
+004920* CAN ANSWER "WHO COMPUTED THIS TOTAL AND WHEN".
+004930*****************************************************************
+004940 2500-WRITE-AUDIT-RECORD.
+004950     ACCEPT CBT-CURRENT-DATE FROM DATE YYYYMMDD
+004960     ACCEPT CBT-CURRENT-TIME FROM TIME
+004970     MOVE CBT-CD-YYYY TO CBT-DSP-YYYY
+004980     MOVE CBT-CD-MM TO CBT-DSP-MM
+004990     MOVE CBT-CD-DD TO CBT-DSP-DD
+005000     MOVE CBT-CT-HH TO CBT-DSP-HH
+005010     MOVE CBT-CT-MN TO CBT-DSP-MN
+005020     MOVE CBT-CT-SS TO CBT-DSP-SS
+005030     MOVE CBT-DATE-DISPLAY TO AUD-DATE
+005040     MOVE CBT-TIME-DISPLAY TO AUD-TIME
+005050     MOVE UserName TO AUD-OPERATOR
+005060     MOVE Num1 TO AUD-NUM1
+005070     MOVE Num2 TO AUD-NUM2
+005080     MOVE Total TO AUD-TOTAL
+005090     WRITE AUDIT-LOG-RECORD.
+005100 2500-EXIT.
+005110     EXIT.
+005120*
+005130*****************************************************************
+005140* 2600-WRITE-DETAIL-LINE - ONE REPORT LINE PER CALCULATION.
+005150*****************************************************************
+005160 2600-WRITE-DETAIL-LINE.
+005170     MOVE TI-BATCH-ID TO RPT-DET-BATCH-ID
+005180     MOVE Num1 TO RPT-DET-NUM1
+005190     MOVE Num2 TO RPT-DET-NUM2
+005200     MOVE Total TO RPT-DET-TOTAL
+005210     WRITE RPT-DETAIL-LINE.
+005220 2600-EXIT.
+005230     EXIT.
+005240*
+005250*****************************************************************
+005260* 2700-CHECKPOINT - EVERY CBT-CHECKPOINT-INTERVAL RECORDS, DROP
+005270* THE CURRENT RECORD COUNT TO THE RESTART DATASET.
+005280*****************************************************************
+005290 2700-CHECKPOINT.
+005300     DIVIDE CBT-RECORD-COUNT BY CBT-CHECKPOINT-INTERVAL
+005310         GIVING CBT-CKPT-QUOTIENT
+005320         REMAINDER CBT-CKPT-REMAINDER
+005330     IF CBT-CKPT-REMAINDER = ZERO
+005340         OPEN OUTPUT RESTART-FILE
+005350         MOVE CBT-RECORD-COUNT TO RST-CHECKPOINT-COUNT
+005360         MOVE CBT-BATCH-COUNT TO RST-BATCH-COUNT
+005370         MOVE CBT-GRAND-TOTAL TO RST-GRAND-TOTAL
+005380         WRITE RESTART-RECORD
+005390         CLOSE RESTART-FILE
+005400     END-IF.
+005410 2700-EXIT.
+005420     EXIT.
+005430*
+005440*****************************************************************
+005450* 8100-WRITE-REPORT-TRAILER - BATCH COUNT AND GRAND TOTAL FOR THE
+005460* WHOLE RUN.
+005470*****************************************************************
+005480 8100-WRITE-REPORT-TRAILER.
+005490     MOVE CBT-BATCH-COUNT TO RPT-TRL-COUNT
+005500     MOVE CBT-GRAND-TOTAL TO RPT-TRL-TOTAL
+005510     WRITE RPT-TRAILER-LINE.
+005520 8100-EXIT.
+005530     EXIT.
+005540*
+005550*****************************************************************
+005560* 8200-RECONCILE-CONTROL-TOTAL - COMPARE THE GRAND TOTAL CBTUT
+005570* ACTUALLY PRODUCED AGAINST THE CONTROL TOTAL READ UP FRONT BY
+005580* 1150-READ-CONTROL-TOTAL, AND FLAG ANY VARIANCE LOUDLY.
+005590*****************************************************************
+005600 8200-RECONCILE-CONTROL-TOTAL.
+005610     IF NOT CBT-CONTROL-AVAILABLE
+005620         GO TO 8200-EXIT
+005630     END-IF
+005640     COMPUTE CBT-VARIANCE = CBT-GRAND-TOTAL - CBT-EXPECTED-TOTAL
+005650     IF CBT-VARIANCE NOT = ZERO
+005660         DISPLAY "***************************************"
+005670         DISPLAY "*** CBTUT CONTROL TOTAL OUT OF BALANCE"
+005680         DISPLAY "*** EXPECTED: " CBT-EXPECTED-TOTAL
+005690         DISPLAY "*** ACTUAL:   " CBT-GRAND-TOTAL
+005700         DISPLAY "*** VARIANCE: " CBT-VARIANCE
+005710         DISPLAY "***************************************"
+005720         MOVE 16 TO RETURN-CODE
+005730     ELSE
+005740         DISPLAY "CBTUT - CONTROL TOTAL BALANCED"
+005750     END-IF.
+005760 8200-EXIT.
+005770     EXIT.
+005780*
+005790*****************************************************************
+005800* 8300-CLEAR-CHECKPOINT - THE BATCH REACHED NORMAL END OF JOB, SO
+005810* RESET THE CHECKPOINT RECORD TO ZERO.  WITHOUT THIS THE NEXT
+005820* RUN'S 1200-CHECK-RESTART WOULD MISREAD THE LAST CHECKPOINT OF A
+005830* COMPLETED RUN AS AN INTERRUPTED ONE AND SKIP AHEAD INTO ITS
+005840* OWN, UNRELATED TRANS-IN.
+005850*****************************************************************
+005860 8300-CLEAR-CHECKPOINT.
+005870     OPEN OUTPUT RESTART-FILE
+005880     MOVE ZERO TO RST-CHECKPOINT-COUNT
+005890     MOVE ZERO TO RST-BATCH-COUNT
+005900     MOVE ZERO TO RST-GRAND-TOTAL
+005910     WRITE RESTART-RECORD
+005920     CLOSE RESTART-FILE.
+005930 8300-EXIT.
+005940     EXIT.
