@@ -0,0 +1,45 @@
+//CBTUTJB  JOB  (ACCTNO),'NJL - CBTUT NIGHTLY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* CBTUTJB - RUNS CBTUT UNATTENDED AS PART OF THE OVERNIGHT
+//* SCHEDULE.  ALLOCATES THE TRANSACTION, MASTER, RESTART, AUDIT
+//* AND PRINT DATASETS AND FEEDS THE OPERATOR'S SSN ON SYSIN SO
+//* THE PROGRAM NEVER WAITS ON A TERMINAL.
+//*
+//* RESTARTF AND PRINTRPT ARE ONE-TIME PRE-ALLOCATED, CATALOGED
+//* SEQUENTIAL DATASETS (EMPTY TO START) KEPT DISP=OLD ACROSS RUNS.
+//* THE PROGRAM OVERWRITES THEM WITH OPEN OUTPUT ON A NORMAL RUN
+//* AND APPENDS WITH OPEN EXTEND ONLY WHEN RESUMING A CHECKPOINTED
+//* RUN - DISP=MOD WOULD MAKE OPEN OUTPUT APPEND INSTEAD OF
+//* REPLACE, WHICH IS WRONG FOR THESE TWO FILES.
+//*
+//* MODIFICATION HISTORY
+//* ---------------------------------------------------------
+//* 2026-08-09  NJL  INITIAL VERSION.
+//* 2026-08-09  NJL  CHANGED RESTARTF AND PRINTRPT FROM DISP=MOD
+//*                  TO DISP=OLD SO THE PROGRAM'S OPEN OUTPUT
+//*                  TRULY REPLACES THE CURRENT CONTENTS INSTEAD
+//*                  OF APPENDING TO THEM, AND MADE PRINTRPT A
+//*                  CATALOGED DATASET INSTEAD OF SYSOUT SO A
+//*                  RESTARTED RUN HAS SOMETHING TO EXTEND.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CBTUT
+//STEPLIB  DD   DSN=PROD.CBTUT.LOADLIB,DISP=SHR
+//TRANSIN  DD   DSN=PROD.CBTUT.TRANSIN,DISP=SHR
+//SSNMSTR  DD   DSN=PROD.CBTUT.SSNMSTR,DISP=SHR
+//CTLIN    DD   DSN=PROD.CBTUT.CONTROLIN,DISP=SHR
+//RESTARTF DD   DSN=PROD.CBTUT.RESTARTF,
+//             DISP=(OLD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=24,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.CBTUT.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//PRINTRPT DD   DSN=PROD.CBTUT.PRINTRPT,
+//             DISP=(OLD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSIN    DD   *
+123456789
+/*
+//SYSOUT   DD   SYSOUT=*
+//
