@@ -0,0 +1,56 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SSNVAL.
+000030 AUTHOR. NICK LANDREVILLE.
+000040 INSTALLATION. PAYROLL SYSTEMS.
+000050 DATE-WRITTEN. AUGUST 9 2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* SSNVAL
+000090* CALLABLE SSN EDIT ROUTINE.  GIVEN AN SSNUM (SEE COPYBOOK
+000100* SSNREC) THIS PROGRAM SETS THE RETURNED FLAG TO "Y" WHEN THE
+000110* NUMBER FALLS IN A RANGE THE SSA HAS ACTUALLY EVER ISSUED AND
+000120* "N" WHEN IT IS ONE OF THE KNOWN-BOGUS PATTERNS (AREA 000, 666
+000130* OR 900-999, OR AN ALL-ZERO GROUP OR SERIAL).  CENTRALIZED HERE
+000140* SO EVERY PROGRAM THAT TAKES AN SSN - PAYROLL, EMPLOYEE MASTER
+000150* MAINTENANCE, CBTUT - SHARES ONE EDIT.
+000160*
+000170* MODIFICATION HISTORY
+000180* -----------------------------------------------------------
+000190* 2026-08-09  NJL  INITIAL VERSION.
+000200*****************************************************************
+000210 ENVIRONMENT DIVISION.
+000220 DATA DIVISION.
+000230 WORKING-STORAGE SECTION.
+000240 LINKAGE SECTION.
+000250 01  SSN-AREA.
+000260     COPY SSNREC.
+000270 01  SSN-VALID-FLAG              PIC X(01).
+000280     88  SSN-IS-VALID                        VALUE "Y".
+000290     88  SSN-IS-INVALID                      VALUE "N".
+000300*
+000310 PROCEDURE DIVISION USING SSN-AREA SSN-VALID-FLAG.
+000320*****************************************************************
+000330* 0000-MAINLINE - EDIT THE SSN AND RETURN TO THE CALLER.
+000340*****************************************************************
+000350 0000-MAINLINE.
+000360     PERFORM 1000-EDIT-SSN THRU 1000-EXIT
+000370     GOBACK.
+000380*
+000390*****************************************************************
+000400* 1000-EDIT-SSN - APPLY THE SSA ISSUED-RANGE RULES.
+000410*****************************************************************
+000420 1000-EDIT-SSN.
+000430     SET SSN-IS-VALID TO TRUE
+000440     IF SSAREA OF SSNUM = 000
+000450        OR SSAREA OF SSNUM = 666
+000460        OR SSAREA OF SSNUM >= 900
+000470         SET SSN-IS-INVALID TO TRUE
+000480     END-IF
+000490     IF SSGROUP OF SSNUM = 00
+000500         SET SSN-IS-INVALID TO TRUE
+000510     END-IF
+000520     IF SSSERIAL OF SSNUM = 0000
+000530         SET SSN-IS-INVALID TO TRUE
+000540     END-IF.
+000550 1000-EXIT.
+000560     EXIT.
